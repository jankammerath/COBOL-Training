@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CtznMenu.
+       AUTHOR. Jan Kammerath.
+       *> maintenance menu for the citizen registry, linking a
+       *> person's location (as entered through EnterCity) with
+       *> their birthdate (as used by AGECALC) under one record
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CitizenFile ASSIGN TO "CTZNMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTZN-ID
+               FILE STATUS IS CitizenFileStatus.
+           SELECT CitizenControl ASSIGN TO "CTZNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CitizenControlStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CitizenFile.
+           COPY CTZNREC.
+
+       FD  CitizenControl.
+       01 CitizenControlRecord.
+           02 NextCitizenId  PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       COPY CODETAB.
+
+       01 CitizenFileStatus     PIC XX     VALUE SPACES.
+       01 CitizenControlStatus  PIC XX     VALUE SPACES.
+       01 WS-NextId             PIC 9(6)  VALUE ZEROS.
+       01 WS-LookupId           PIC 9(6)  VALUE ZEROS.
+       01 WS-LocationCode       PIC 9(6)  VALUE ZEROS.
+       01 OperatorId            PIC X(8)  VALUE SPACES.
+
+       01 WS-CurrentDate.
+           02 WS-Curr-Detail PIC X(21).
+       01 WS-CurrentDate-R REDEFINES WS-CurrentDate.
+           02 WS-Curr-YYYY PIC 9(4).
+           02 WS-Curr-MM   PIC 9(2).
+           02 WS-Curr-DD   PIC 9(2).
+           02 FILLER       PIC X(13).
+
+       01 WS-Age-BMM  PIC 99.
+       01 WS-Age-BDD  PIC 99.
+       01 WS-Age-BYY  PIC 9999.
+
+       01 WS-MenuChoice     PIC X(1)   VALUE SPACES.
+          88 AddCitizen     VALUE "1".
+          88 ViewCitizen    VALUE "2".
+          88 ExitMenu       VALUE "3".
+
+       01 WS-CodeSwitches.
+          02 WS-StateCodeSw     PIC X(1)   VALUE "N".
+             88 StateCodeValid  VALUE "Y".
+          02 WS-CountryCodeSw   PIC X(1)   VALUE "N".
+             88 CountryCodeValid VALUE "Y".
+          02 WS-RetireSw        PIC X(1)   VALUE "N".
+             88 UpcomingRetirement VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "Enter your operator ID:" WITH NO ADVANCING
+           ACCEPT OperatorId.
+
+       MenuPara.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY " CITIZEN REGISTRY MAINTENANCE MENU"
+           DISPLAY " 1. ADD A CITIZEN"
+           DISPLAY " 2. VIEW A CITIZEN'S AGE"
+           DISPLAY " 3. EXIT"
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "Enter your choice:" WITH NO ADVANCING
+           ACCEPT WS-MenuChoice.
+           IF AddCitizen
+               PERFORM AddCitizenPara THRU AddCitizenPara-EXIT
+           ELSE IF ViewCitizen
+               PERFORM ViewCitizenPara THRU ViewCitizenPara-EXIT
+           ELSE IF ExitMenu
+               STOP RUN
+           ELSE
+               DISPLAY "INVALID CHOICE"
+           END-IF.
+           GO TO MenuPara.
+
+       AddCitizenPara.
+           DISPLAY "Enter city name:" WITH NO ADVANCING
+           ACCEPT CTZN-CITY-NAME.
+
+       EnterState.
+           DISPLAY "Enter two-letter state code:" WITH NO ADVANCING
+           ACCEPT CTZN-STATE-CODE
+           PERFORM ValidateStateCode
+           IF NOT StateCodeValid
+               DISPLAY "STATE CODE IS INVALID"
+               DISPLAY "RE-ENTER THE STATE CODE"
+               GO TO EnterState
+           END-IF.
+
+       EnterCountry.
+           DISPLAY "Enter two-letter country code:" WITH NO ADVANCING
+           ACCEPT CTZN-COUNTRY-CODE
+           PERFORM ValidateCountryCode
+           IF NOT CountryCodeValid
+               DISPLAY "COUNTRY CODE IS INVALID"
+               DISPLAY "RE-ENTER THE COUNTRY CODE"
+               GO TO EnterCountry
+           END-IF.
+
+           DISPLAY "Enter birth year (YYYY):" WITH NO ADVANCING
+           ACCEPT CTZN-BIRTH-YYYY.
+           DISPLAY "Enter birth month (MM):" WITH NO ADVANCING
+           ACCEPT CTZN-BIRTH-MM.
+           DISPLAY "Enter birth day (DD):" WITH NO ADVANCING
+           ACCEPT CTZN-BIRTH-DD.
+
+           PERFORM GetNextCitizenId.
+           MOVE WS-NextId TO CTZN-ID.
+
+           CALL "LocSave" USING CTZN-CITY-NAME, CTZN-STATE-CODE,
+                   CTZN-COUNTRY-CODE, OperatorId, WS-LocationCode
+           END-CALL.
+
+           PERFORM OpenCitizenFileForWrite.
+           WRITE CITIZEN-REGISTRY-RECORD.
+           CLOSE CitizenFile.
+
+           DISPLAY "Citizen saved as ID " CTZN-ID
+               " at location code " WS-LocationCode.
+           PERFORM ComputeAndDisplayAge.
+       AddCitizenPara-EXIT.
+           EXIT.
+
+       ViewCitizenPara.
+           DISPLAY "Enter citizen ID to view:" WITH NO ADVANCING
+           ACCEPT WS-LookupId.
+           OPEN INPUT CitizenFile.
+           IF CitizenFileStatus = "35"
+               DISPLAY "NO CITIZENS ON FILE"
+               CLOSE CitizenFile
+           ELSE
+               MOVE WS-LookupId TO CTZN-ID
+               READ CitizenFile
+                   INVALID KEY
+                       DISPLAY "CITIZEN ID NOT FOUND"
+               END-READ
+               CLOSE CitizenFile
+               IF CitizenFileStatus = "00"
+                   DISPLAY "CITY: " FUNCTION TRIM(CTZN-CITY-NAME)
+                       ", " CTZN-STATE-CODE ", " CTZN-COUNTRY-CODE
+                   PERFORM ComputeAndDisplayAge
+               END-IF
+           END-IF.
+       ViewCitizenPara-EXIT.
+           EXIT.
+
+       ComputeAndDisplayAge.
+           MOVE FUNCTION CURRENT-DATE TO WS-Curr-Detail.
+           MOVE CTZN-BIRTH-MM   TO WS-Age-BMM.
+           MOVE CTZN-BIRTH-DD   TO WS-Age-BDD.
+           MOVE CTZN-BIRTH-YYYY TO WS-Age-BYY.
+           MOVE "N" TO WS-RetireSw.
+           CALL "AGEMATH" USING WS-Curr-MM, WS-Curr-DD, WS-Curr-YYYY,
+                   WS-Age-BMM, WS-Age-BDD, WS-Age-BYY, WS-RetireSw
+           END-CALL.
+           DISPLAY "AGE IS " WS-Age-BYY " YEARS " WS-Age-BMM
+               " MONTHS " WS-Age-BDD " DAYS".
+           IF UpcomingRetirement
+               DISPLAY "UPCOMING RETIREMENT".
+
+       ValidateStateCode.
+           MOVE "N" TO WS-StateCodeSw
+           SET StateIdx TO 1
+           SEARCH StateCodeEntry
+               AT END
+                   CONTINUE
+               WHEN StateCodeEntry(StateIdx) = CTZN-STATE-CODE
+                   SET StateCodeValid TO TRUE
+           END-SEARCH.
+
+       ValidateCountryCode.
+           MOVE "N" TO WS-CountryCodeSw
+           SET CtryIdx TO 1
+           SEARCH CountryCodeEntry
+               AT END
+                   CONTINUE
+               WHEN CountryCodeEntry(CtryIdx) = CTZN-COUNTRY-CODE
+                   SET CountryCodeValid TO TRUE
+           END-SEARCH.
+
+       GetNextCitizenId.
+           OPEN INPUT CitizenControl
+           IF CitizenControlStatus = "35"
+               MOVE 1 TO WS-NextId
+           ELSE
+               READ CitizenControl
+               MOVE NextCitizenId TO WS-NextId
+           END-IF
+           CLOSE CitizenControl
+           OPEN OUTPUT CitizenControl
+           COMPUTE NextCitizenId = WS-NextId + 1
+           WRITE CitizenControlRecord
+           CLOSE CitizenControl.
+
+       OpenCitizenFileForWrite.
+           OPEN I-O CitizenFile
+           IF CitizenFileStatus = "35"
+               OPEN OUTPUT CitizenFile
+               CLOSE CitizenFile
+               OPEN I-O CitizenFile
+           END-IF.
