@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEMATH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MONTH-DAYS-X.
+           02 FILLER PIC X(24) VALUE "312831303130313130313031".
+       01 WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-X.
+           02 WS-MONTH-LEN PIC 99 OCCURS 12 TIMES.
+
+       01 WS-BORROW-MM      PIC 99.
+       01 WS-BORROW-YY      PIC 9999.
+       01 WS-BORROW-DAYS    PIC 99.
+
+       LINKAGE SECTION.
+       01 MM             PIC 99.
+       01 DD             PIC 99.
+       01 TYY            PIC 9999.
+       01 BMM             PIC 99.
+       01 BDD             PIC 99.
+       01 BYY             PIC 9999.
+       01 RetirementFlag  PIC X(1).
+          88 UpcomingRetirement VALUE "Y".
+
+       PROCEDURE DIVISION USING MM, DD, TYY, BMM, BDD, BYY,
+               RetirementFlag.
+       COMPUTE-PARA.
+           COMPUTE BYY = TYY - BYY.
+           IF MM < BMM
+                COMPUTE BMM = 12 - BMM
+                COMPUTE BMM = MM + BMM
+                COMPUTE BYY = BYY - 1
+           ELSE IF MM = BMM AND DD < BDD
+                COMPUTE BYY = BYY - 1
+                COMPUTE BMM = MM - BMM
+
+           ELSE
+                COMPUTE BMM = MM - BMM.
+
+           IF DD < BDD
+                IF MM = 1
+                     MOVE 12 TO WS-BORROW-MM
+                     COMPUTE WS-BORROW-YY = TYY - 1
+                ELSE
+                     COMPUTE WS-BORROW-MM = MM - 1
+                     MOVE TYY TO WS-BORROW-YY
+                END-IF
+                MOVE WS-MONTH-LEN(WS-BORROW-MM) TO WS-BORROW-DAYS
+                IF WS-BORROW-MM = 2
+                     PERFORM LEAP-YEAR-CHECK-PARA
+                END-IF
+                COMPUTE BDD = WS-BORROW-DAYS - BDD
+                COMPUTE BDD = DD + BDD
+                COMPUTE BMM = MM - 1
+           ELSE
+                COMPUTE BDD = DD - BDD.
+
+       LEAP-YEAR-CHECK-PARA.
+           IF FUNCTION MOD(WS-BORROW-YY, 400) = 0
+               MOVE 29 TO WS-BORROW-DAYS
+           ELSE IF FUNCTION MOD(WS-BORROW-YY, 100) = 0
+               CONTINUE
+           ELSE IF FUNCTION MOD(WS-BORROW-YY, 4) = 0
+               MOVE 29 TO WS-BORROW-DAYS.
+
+       RETIREMENT-CHECK-PARA.
+           IF BYY = 64
+               SET UpcomingRetirement TO TRUE
+           ELSE
+               MOVE "N" TO RetirementFlag
+           END-IF.
+       COMPUTE-PARA-EXIT.
+           GOBACK.
