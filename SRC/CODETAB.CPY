@@ -0,0 +1,17 @@
+      *> Reference code table of valid two-letter state and country
+      *> codes, used to validate location entries before they are saved.
+       01 StateCodeListX.
+           02 FILLER PIC X(52) VALUE
+              "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMT".
+           02 FILLER PIC X(50) VALUE
+              "NENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC".
+       01 StateCodeTable REDEFINES StateCodeListX.
+           02 StateCodeEntry PIC XX OCCURS 51 TIMES INDEXED BY StateIdx.
+
+       01 CountryCodeListX.
+           02 FILLER PIC X(30) VALUE
+              "USCAMXGBFRDEITESPTNLBECHATSENO".
+           02 FILLER PIC X(30) VALUE
+              "DKFIIEPLGRRUCNJPKRINAUNZBRARZA".
+       01 CountryCodeTable REDEFINES CountryCodeListX.
+           02 CountryCodeEntry PIC XX OCCURS 30 TIMES INDEXED BY CtryIdx.
