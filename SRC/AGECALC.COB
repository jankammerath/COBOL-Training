@@ -1,9 +1,43 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.
+       PROGRAM-ID. AGECALC.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPBFILE ASSIGN TO "EMPBFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGERPT-FILE ASSIGN TO "AGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGECKPT-FILE ASSIGN TO "AGECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPBFILE.
+       01 EMPB-RECORD.
+           02 EMPB-EMP-ID       PIC X(6).
+           02 EMPB-BIRTH-YYYY   PIC 9999.
+           02 EMPB-BIRTH-MM     PIC 99.
+           02 EMPB-BIRTH-DD     PIC 99.
+
+       FD  AGERPT-FILE.
+       01 AGERPT-RECORD.
+           02 AGERPT-EMP-ID     PIC X(6).
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AGERPT-AGE-YY     PIC 99.
+           02 FILLER            PIC X(1)  VALUE SPACES.
+           02 AGERPT-AGE-MM     PIC 99.
+           02 FILLER            PIC X(1)  VALUE SPACES.
+           02 AGERPT-AGE-DD     PIC 99.
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 AGERPT-REMARKS    PIC X(20).
+
+       FD  AGECKPT-FILE.
+       01 AGECKPT-RECORD.
+           02 CKPT-PROCESSED-COUNT PIC 9(6).
+           02 CKPT-LAST-EMP-ID     PIC X(6).
+
        WORKING-STORAGE SECTION.
        01 DATE1.
            02 YY    PIC 99.
@@ -15,54 +49,149 @@
            02 BDD  PIC 99.
            77 TYY PIC 9999.
 
+       01 WS-CURRENT-DATE.
+           02 WS-CURR-DATE-DETAIL PIC X(21).
+       01 WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+           02 WS-CURR-YYYY PIC 9(4).
+           02 WS-CURR-MM   PIC 9(2).
+           02 WS-CURR-DD   PIC 9(2).
+           02 FILLER       PIC X(13).
+
+       01 WS-RUN-MODE       PIC X(8) VALUE SPACES.
+
+       01 WS-CKPT-STATUS         PIC XX    VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4)  VALUE 50.
+       01 WS-SKIP-COUNT          PIC 9(6)  VALUE 0.
+       01 WS-PROCESSED-COUNT     PIC 9(6)  VALUE 0.
+
+       01 WS-SWITCHES.
+           02 WS-EOF-SW     PIC X(1) VALUE "N".
+              88 EMPB-EOF   VALUE "Y".
+           02 WS-RETIRE-SW  PIC X(1) VALUE "N".
+              88 UPCOMING-RETIREMENT VALUE "Y".
+
        PROCEDURE DIVISION.
+       PROGRAM-START.
+           PERFORM ACCEPT-PARA THRU ACCEPT-PARA-EXIT.
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM BATCH-PARA THRU BATCH-PARA-EXIT
+               STOP RUN
+           END-IF.
+           GO TO MAIN-PARA.
+
        ACCEPT-PARA.
            ACCEPT DATE1 FROM DATE.
-           COMPUTE TYY = YY + 1906.
-           DISPLAY \"-----------------------------------------------\".
-           DISPLAY \" CURRENT DATE:- \" DD \"/\" MM \"/\" TYY.
-           DISPLAY \"-----------------------------------------------\".
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE-DETAIL.
+           MOVE WS-CURR-YYYY TO TYY.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY " CURRENT DATE:- " DD "/" MM "/" TYY.
+           DISPLAY "-----------------------------------------------".
+       ACCEPT-PARA-EXIT.
+           EXIT.
 
        MAIN-PARA.
-           DISPLAY \" ENTER THE BIRTH-DATE(YYYYMMDD):- \".
+           DISPLAY " ENTER THE BIRTH-DATE(YYYYMMDD):- ".
            ACCEPT BIRDATE.
            IF BYY > TYY
-               DISPLAY \" YEAR IS INVALID \"
-               DISPLAY \" RE-ENTER THE DATE \"
+               DISPLAY " YEAR IS INVALID "
+               DISPLAY " RE-ENTER THE DATE "
                GO TO MAIN-PARA
            ELSE IF BMM > 12
-               DISPLAY \" MONTH IS INVALID \"
-               DISPLAY \" RE-ENTER THE DATE \"
+               DISPLAY " MONTH IS INVALID "
+               DISPLAY " RE-ENTER THE DATE "
                GO TO MAIN-PARA
            ELSE IF BDD > 30
-               DISPLAY \" DATE IS INVALID \"
-               DISPLAY \" RE-ENTER THE DATE \"
+               DISPLAY " DATE IS INVALID "
+               DISPLAY " RE-ENTER THE DATE "
                GO TO MAIN-PARA
            ELSE
-               DISPLAY \" ENTERED DATE IS \" BDD \"/\" BMM \"/\" BYY.
+               DISPLAY " ENTERED DATE IS " BDD "/" BMM "/" BYY.
 
 
 
        COMPUTE-PARA.
-           COMPUTE BYY = TYY - BYY.
-           IF MM < BMM
-                COMPUTE BMM = 12 - BMM
-                COMPUTE BMM = MM + BMM
-                COMPUTE BYY = BYY - 1
-           ELSE IF MM = BMM AND DD < BDD
-                COMPUTE BYY = BYY - 1
-                COMPUTE BMM = MM - BMM
+           MOVE "N" TO WS-RETIRE-SW
+           CALL "AGEMATH" USING MM, DD, TYY, BMM, BDD, BYY, WS-RETIRE-SW
+           END-CALL.
+       COMPUTE-PARA-EXIT.
+           EXIT.
+
+       AGE-DISPLAY-PARA.
+           DISPLAY " AGE IS ".
+           DISPLAY BYY " YEARS " BMM " MONTHS " BDD " DAYS ".
+           IF UPCOMING-RETIREMENT
+               DISPLAY " UPCOMING RETIREMENT ".
+           STOP RUN.
 
+       BATCH-PARA.
+           PERFORM CHECK-RESTART-PARA.
+           OPEN INPUT EMPBFILE.
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND AGERPT-FILE
+               PERFORM READ-EMPB-PARA WS-SKIP-COUNT TIMES
            ELSE
-                COMPUTE BMM = MM - BMM.
+               OPEN OUTPUT AGERPT-FILE
+           END-IF.
+           MOVE WS-SKIP-COUNT TO WS-PROCESSED-COUNT.
+           PERFORM READ-EMPB-PARA.
+           PERFORM PROCESS-EMPB-PARA UNTIL EMPB-EOF.
+           CLOSE EMPBFILE.
+           CLOSE AGERPT-FILE.
+           PERFORM CLEAR-CHECKPOINT-PARA.
+       BATCH-PARA-EXIT.
+           EXIT.
 
-           IF DD < BDD
-                COMPUTE BDD = 30 - BDD
-                COMPUTE BDD = DD + BDD 
-                COMPUTE BMM = MM - 1
+       CHECK-RESTART-PARA.
+           MOVE 0 TO WS-SKIP-COUNT.
+           OPEN INPUT AGECKPT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               CONTINUE
            ELSE
-                COMPUTE BDD = DD - BDD.
+               READ AGECKPT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-PROCESSED-COUNT TO WS-SKIP-COUNT
+               END-IF
+           END-IF.
+           CLOSE AGECKPT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT AGECKPT-FILE.
+           MOVE 0      TO CKPT-PROCESSED-COUNT.
+           MOVE SPACES TO CKPT-LAST-EMP-ID.
+           WRITE AGECKPT-RECORD.
+           CLOSE AGECKPT-FILE.
+
+       WRITE-CHECKPOINT-PARA.
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               OPEN OUTPUT AGECKPT-FILE
+               MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT
+               MOVE EMPB-EMP-ID        TO CKPT-LAST-EMP-ID
+               WRITE AGECKPT-RECORD
+               CLOSE AGECKPT-FILE
+           END-IF.
+
+       READ-EMPB-PARA.
+           READ EMPBFILE
+               AT END SET EMPB-EOF TO TRUE
+           END-READ.
 
-           DISPLAY ( 15 , 30 )  \" AGE IS \".
-           DISPLAY ( 17 , 30 )BYY \" YEARS \" BMM \" MONTHS \" BDD \" DAYS \".
-           STOP RUN.
\ No newline at end of file
+       PROCESS-EMPB-PARA.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           MOVE EMPB-BIRTH-YYYY TO BYY.
+           MOVE EMPB-BIRTH-MM   TO BMM.
+           MOVE EMPB-BIRTH-DD   TO BDD.
+           PERFORM COMPUTE-PARA THRU COMPUTE-PARA-EXIT.
+           MOVE SPACES          TO AGERPT-RECORD.
+           MOVE EMPB-EMP-ID     TO AGERPT-EMP-ID.
+           MOVE BYY             TO AGERPT-AGE-YY.
+           MOVE BMM             TO AGERPT-AGE-MM.
+           MOVE BDD             TO AGERPT-AGE-DD.
+           IF UPCOMING-RETIREMENT
+               MOVE "UPCOMING RETIREMENT" TO AGERPT-REMARKS.
+           WRITE AGERPT-RECORD.
+           PERFORM WRITE-CHECKPOINT-PARA.
+           PERFORM READ-EMPB-PARA.
