@@ -0,0 +1,7 @@
+      *> Location master record, shared by EnterCity and any program
+      *> that reads the LOCMAST file it maintains.
+       01 LOCATION-MASTER-RECORD.
+           02 LM-LOCATION-CODE   PIC 9(6).
+           02 LM-CITY-NAME       PIC X(64).
+           02 LM-STATE-CODE      PIC XX.
+           02 LM-COUNTRY-CODE    PIC XX.
