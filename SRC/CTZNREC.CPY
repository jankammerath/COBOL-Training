@@ -0,0 +1,11 @@
+      *> Citizen registry record: pairs a person's location details
+      *> (as entered through EnterCity) with their birthdate (as used
+      *> by AGECALC), keyed by a single citizen ID.
+       01 CITIZEN-REGISTRY-RECORD.
+           02 CTZN-ID            PIC 9(6).
+           02 CTZN-CITY-NAME     PIC X(64).
+           02 CTZN-STATE-CODE    PIC XX.
+           02 CTZN-COUNTRY-CODE  PIC XX.
+           02 CTZN-BIRTH-YYYY    PIC 9999.
+           02 CTZN-BIRTH-MM      PIC 99.
+           02 CTZN-BIRTH-DD      PIC 99.
