@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CityFind.
+       AUTHOR. Jan Kammerath.
+       *> search the location master file by city name (partial match)
+       *> or by state/country code
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LocationMaster ASSIGN TO "LOCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOCATION-CODE
+               FILE STATUS IS LocationMasterStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LocationMaster.
+           COPY LOCREC.
+
+       WORKING-STORAGE SECTION.
+       01 LocationMasterStatus  PIC XX     VALUE SPACES.
+
+       01 SearchCriteria.
+          02 SearchMode         PIC X(1)   VALUE SPACES.
+             88 SearchByCity    VALUE "C".
+             88 SearchByCode    VALUE "S".
+          02 SearchCityText     PIC X(64)  VALUE SPACES.
+          02 SearchCityLen      PIC 99     VALUE 0.
+          02 SearchStateCode    PIC XX     VALUE SPACES.
+          02 SearchCountryCode  PIC XX     VALUE SPACES.
+
+       01 WS-MatchCount         PIC 99     VALUE 0.
+       01 WS-FoundCount         PIC 9(4)   VALUE 0.
+
+       01 WS-SWITCHES.
+          02 WS-EOF-SW          PIC X(1)   VALUE "N".
+             88 LocationMasterEOF VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "Search by (C)ity name or (S)tate/country code:"
+               WITH NO ADVANCING
+           ACCEPT SearchMode.
+
+           IF SearchByCity
+               DISPLAY "Enter part of the city name:" WITH NO ADVANCING
+               ACCEPT SearchCityText
+               COMPUTE SearchCityLen =
+                   FUNCTION LENGTH(FUNCTION TRIM(SearchCityText))
+           ELSE
+               DISPLAY "Enter two-letter state code (blank = any):"
+                   WITH NO ADVANCING
+               ACCEPT SearchStateCode
+               DISPLAY "Enter two-letter country code (blank = any):"
+                   WITH NO ADVANCING
+               ACCEPT SearchCountryCode
+           END-IF.
+
+           OPEN INPUT LocationMaster.
+           IF LocationMasterStatus = "35"
+               DISPLAY "NO LOCATIONS HAVE BEEN SAVED YET"
+           ELSE
+               PERFORM ReadLocationPara
+               PERFORM ScanLocationPara UNTIL LocationMasterEOF
+               CLOSE LocationMaster
+               IF WS-FoundCount = 0
+                   DISPLAY "NO MATCHING LOCATIONS FOUND"
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       ReadLocationPara.
+           READ LocationMaster NEXT RECORD
+               AT END SET LocationMasterEOF TO TRUE
+           END-READ.
+
+       ScanLocationPara.
+           PERFORM MatchLocationPara
+           PERFORM ReadLocationPara.
+
+       MatchLocationPara.
+           IF SearchByCity
+               MOVE 0 TO WS-MatchCount
+               INSPECT LM-CITY-NAME TALLYING WS-MatchCount
+                   FOR ALL SearchCityText(1:SearchCityLen)
+               IF WS-MatchCount > 0
+                   PERFORM DisplayLocationPara
+               END-IF
+           ELSE
+               IF (SearchStateCode = SPACES OR
+                       SearchStateCode = LM-STATE-CODE)
+                       AND (SearchCountryCode = SPACES OR
+                       SearchCountryCode = LM-COUNTRY-CODE)
+                   PERFORM DisplayLocationPara
+               END-IF
+           END-IF.
+
+       DisplayLocationPara.
+           ADD 1 TO WS-FoundCount
+           DISPLAY LM-LOCATION-CODE " " LM-CITY-NAME " "
+               LM-STATE-CODE " " LM-COUNTRY-CODE.
