@@ -1,23 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EnterCity.
        AUTHOR. Jan Kammerath.
-       *> enter a city and display it as text
+       *> enter a city and save it to the location master file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LocationMaster ASSIGN TO "LOCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOCATION-CODE
+               FILE STATUS IS LocationMasterStatus.
+           SELECT AuditLog ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditLogStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LocationMaster.
+           COPY LOCREC.
+
+       FD  AuditLog.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01 Location.
           02 CityName      PIC X(64)       VALUE SPACES.
           02 StateCode     PIC XX          VALUE SPACES.
           02 CountryCode   PIC XX          VALUE SPACES.
 
+       COPY CODETAB.
+
+       01 LocationMasterStatus   PIC XX     VALUE SPACES.
+       01 AuditLogStatus         PIC XX     VALUE SPACES.
+       01 WS-NextCode            PIC 9(6)  VALUE ZEROS.
+       01 WS-EditCode            PIC 9(6)  VALUE ZEROS.
+       01 OperatorId             PIC X(8)  VALUE SPACES.
+
+       01 WS-CodeSwitches.
+          02 WS-StateCodeSw     PIC X(1)   VALUE "N".
+             88 StateCodeValid  VALUE "Y".
+          02 WS-CountryCodeSw   PIC X(1)   VALUE "N".
+             88 CountryCodeValid VALUE "Y".
+          02 ActionMode         PIC X(1)   VALUE SPACES.
+             88 EditAction      VALUE "E".
+             88 AddAction       VALUE "A".
+
        PROCEDURE DIVISION.
        Begin.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           DISPLAY "Enter your operator ID:" WITH NO ADVANCING
+           ACCEPT OperatorId.
+           DISPLAY "Add new (A) or edit existing (E) location?"
+               WITH NO ADVANCING
+           ACCEPT ActionMode.
+           IF EditAction
+               PERFORM EditLookupPara
+           END-IF.
+
            DISPLAY "Enter city name:" WITH NO ADVANCING
-           ACCEPT CityName
+           ACCEPT CityName.
+
+       EnterState.
            DISPLAY "Enter two-letter state code:" WITH NO ADVANCING
            ACCEPT StateCode
+           PERFORM ValidateStateCode
+           IF NOT StateCodeValid
+               DISPLAY "STATE CODE IS INVALID"
+               DISPLAY "RE-ENTER THE STATE CODE"
+               GO TO EnterState
+           END-IF.
+
+       EnterCountry.
            DISPLAY "Enter two-letter country code:" WITH NO ADVANCING
            ACCEPT CountryCode
+           PERFORM ValidateCountryCode
+           IF NOT CountryCodeValid
+               DISPLAY "COUNTRY CODE IS INVALID"
+               DISPLAY "RE-ENTER THE COUNTRY CODE"
+               GO TO EnterCountry
+           END-IF.
+
+           IF EditAction
+               PERFORM UpdateLocation
+           ELSE
+               PERFORM SaveLocation
+           END-IF
            DISPLAY "Your city: " FUNCTION TRIM(CityName) ", " StateCode ", " CountryCode
+           DISPLAY "Saved as location code " LM-LOCATION-CODE
            STOP RUN.
 
-       
\ No newline at end of file
+       ValidateStateCode.
+           MOVE "N" TO WS-StateCodeSw
+           SET StateIdx TO 1
+           SEARCH StateCodeEntry
+               AT END
+                   CONTINUE
+               WHEN StateCodeEntry(StateIdx) = StateCode
+                   SET StateCodeValid TO TRUE
+           END-SEARCH.
+
+       ValidateCountryCode.
+           MOVE "N" TO WS-CountryCodeSw
+           SET CtryIdx TO 1
+           SEARCH CountryCodeEntry
+               AT END
+                   CONTINUE
+               WHEN CountryCodeEntry(CtryIdx) = CountryCode
+                   SET CountryCodeValid TO TRUE
+           END-SEARCH.
+
+       SaveLocation.
+           CALL "LocSave" USING CityName, StateCode, CountryCode,
+                   OperatorId, WS-NextCode
+           END-CALL
+           MOVE WS-NextCode TO LM-LOCATION-CODE.
+
+       EditLookupPara.
+           DISPLAY "Enter location code to edit:" WITH NO ADVANCING
+           ACCEPT WS-EditCode
+           PERFORM OpenLocationMasterForWrite
+           MOVE WS-EditCode TO LM-LOCATION-CODE
+           READ LocationMaster
+               INVALID KEY
+                   DISPLAY "LOCATION CODE NOT FOUND"
+                   CLOSE LocationMaster
+                   STOP RUN
+           END-READ
+           MOVE LM-CITY-NAME    TO AUDIT-BEFORE-CITY
+           MOVE LM-STATE-CODE   TO AUDIT-BEFORE-STATE
+           MOVE LM-COUNTRY-CODE TO AUDIT-BEFORE-CTRY.
+
+       UpdateLocation.
+           MOVE CityName    TO LM-CITY-NAME
+           MOVE StateCode   TO LM-STATE-CODE
+           MOVE CountryCode TO LM-COUNTRY-CODE
+           REWRITE LOCATION-MASTER-RECORD
+           CLOSE LocationMaster
+           MOVE "EDIT"          TO AUDIT-ACTION
+           PERFORM WriteAuditLogPara.
+
+       WriteAuditLogPara.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE OperatorId             TO AUDIT-OPERATOR-ID
+           MOVE LM-LOCATION-CODE       TO AUDIT-LOCATION-CODE
+           MOVE LM-CITY-NAME           TO AUDIT-AFTER-CITY
+           MOVE LM-STATE-CODE          TO AUDIT-AFTER-STATE
+           MOVE LM-COUNTRY-CODE        TO AUDIT-AFTER-CTRY
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AuditLog.
+
+       OpenLocationMasterForWrite.
+           OPEN I-O LocationMaster
+           IF LocationMasterStatus = "35"
+               OPEN OUTPUT LocationMaster
+               CLOSE LocationMaster
+               OPEN I-O LocationMaster
+           END-IF.
