@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LocSave.
+       AUTHOR. Jan Kammerath.
+       *> add a new location to the location master file, assigning
+       *> the next available location code and recording an audit-log
+       *> entry for it
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LocationMaster ASSIGN TO "LOCMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LM-LOCATION-CODE
+               FILE STATUS IS LocationMasterStatus.
+           SELECT LocationControl ASSIGN TO "LOCCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LocationControlStatus.
+           SELECT AuditLog ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AuditLogStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LocationMaster.
+           COPY LOCREC.
+
+       FD  LocationControl.
+       01 LocationControlRecord.
+           02 NextLocationCode  PIC 9(6).
+
+       FD  AuditLog.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 LocationMasterStatus  PIC XX     VALUE SPACES.
+       01 LocationControlStatus PIC XX     VALUE SPACES.
+       01 AuditLogStatus        PIC XX     VALUE SPACES.
+       01 WS-NextCode           PIC 9(6)  VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 InCityName       PIC X(64).
+       01 InStateCode      PIC XX.
+       01 InCountryCode    PIC XX.
+       01 InOperatorId     PIC X(8).
+       01 OutLocationCode  PIC 9(6).
+
+       PROCEDURE DIVISION USING InCityName, InStateCode, InCountryCode,
+               InOperatorId, OutLocationCode.
+       SaveLocation.
+           MOVE SPACES        TO AUDIT-LOG-RECORD
+           PERFORM GetNextLocationCode
+           MOVE WS-NextCode   TO LM-LOCATION-CODE
+           MOVE InCityName    TO LM-CITY-NAME
+           MOVE InStateCode   TO LM-STATE-CODE
+           MOVE InCountryCode TO LM-COUNTRY-CODE
+           PERFORM OpenLocationMasterForWrite
+           WRITE LOCATION-MASTER-RECORD
+           CLOSE LocationMaster
+           MOVE "ADD"         TO AUDIT-ACTION
+           PERFORM WriteAuditLogPara
+           MOVE WS-NextCode   TO OutLocationCode.
+       SaveLocation-EXIT.
+           GOBACK.
+
+       WriteAuditLogPara.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE InOperatorId           TO AUDIT-OPERATOR-ID
+           MOVE LM-LOCATION-CODE       TO AUDIT-LOCATION-CODE
+           MOVE LM-CITY-NAME           TO AUDIT-AFTER-CITY
+           MOVE LM-STATE-CODE          TO AUDIT-AFTER-STATE
+           MOVE LM-COUNTRY-CODE        TO AUDIT-AFTER-CTRY
+           OPEN EXTEND AuditLog
+           IF AuditLogStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AuditLog.
+
+       GetNextLocationCode.
+           OPEN INPUT LocationControl
+           IF LocationControlStatus = "35"
+               MOVE 1 TO WS-NextCode
+           ELSE
+               READ LocationControl
+               MOVE NextLocationCode TO WS-NextCode
+           END-IF
+           CLOSE LocationControl
+           OPEN OUTPUT LocationControl
+           COMPUTE NextLocationCode = WS-NextCode + 1
+           WRITE LocationControlRecord
+           CLOSE LocationControl.
+
+       OpenLocationMasterForWrite.
+           OPEN I-O LocationMaster
+           IF LocationMasterStatus = "35"
+               OPEN OUTPUT LocationMaster
+               CLOSE LocationMaster
+               OPEN I-O LocationMaster
+           END-IF.
