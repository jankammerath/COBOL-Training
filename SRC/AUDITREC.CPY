@@ -0,0 +1,23 @@
+      *> Audit-log record for location-master additions and edits,
+      *> written by EnterCity so data governance can show who changed
+      *> a given city record and when.
+       01 AUDIT-LOG-RECORD.
+           02 AUDIT-TIMESTAMP      PIC X(21).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-OPERATOR-ID    PIC X(8).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-ACTION         PIC X(4).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-LOCATION-CODE  PIC 9(6).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-BEFORE-CITY    PIC X(64).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-BEFORE-STATE   PIC XX.
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-BEFORE-CTRY    PIC XX.
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-AFTER-CITY     PIC X(64).
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-AFTER-STATE    PIC XX.
+           02 FILLER               PIC X(1)  VALUE SPACES.
+           02 AUDIT-AFTER-CTRY     PIC XX.
